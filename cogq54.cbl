@@ -38,6 +38,7 @@
        78 k-ctrl-salva                  value 1.
        78 k-ctrl-find                   value 2.
        78 k-sf6-elabora                 value 3.
+       78 k-sf7-elabora-tutti           value 4.
 
        77 k                             pic 9(04).
        77 i1                            pic 9(04).
@@ -83,6 +84,8 @@
       * Elenco valori funzioni
       * Puo' essere integrato con altri t.f. gia' utilizzati nella
       * tool-bar
+      * "Apri documento collegato" sulla riga corrente della griglia
+       78  k-pmg-apri-doc             value 151.
       *
        77 myResult                      pic s9(09).
 
@@ -115,6 +118,7 @@
        copy "wgrid.cpy".
        copy "utilgdad.cpy".
        copy "utils52.cpy".
+       copy "utils60.cpy".
        copy "utils65.cpy".
        copy "utils68.cpy".
        copy "utils93.cpy".
@@ -122,6 +126,7 @@
        copy "utilu20.cpy".
        copy "utilimppredf.cpy".
        copy "utilgesdate.cpy".
+       copy "utilmomv.cpy".
       *
        linkage section.
        copy "wcont.cpy".
@@ -195,6 +200,12 @@
            move "Forza elaborazione (S-F6)"  to w-pbc-title
            move k-sf6                        to w-pbc-exception
            perform x-display-push-button-custom
+           move 2                            to w-pbc-idx-handle
+           move 4                            to w-pbc-bitmap-number
+           move "Forza elaborazione tutti i visualizzati (S-F7)"
+                                             to w-pbc-title
+           move k-sf7                        to w-pbc-exception
+           perform x-display-push-button-custom
       *
       *
            move "Visualizzazione Stato Controlli" to titolo-maschera
@@ -488,6 +499,12 @@
               go to a-grid-ini
            end-if
 
+           if s-f7 and
+              w-pbc-visible (k-sf7-elabora-tutti) = 1
+              perform a1-elabora-tutti
+              go to a-grid-ini
+           end-if
+
            if s-f5
               perform z-esporta-grid-det
               go to a-grid
@@ -548,11 +565,13 @@
       * questa
       *-----------------------------------------------------------------
        a1-elabora.
-           if tm-r-stato-cnt (i) = "IC"
+           move "S"                      to w-elabora-esito
+           if tm-r-stato-cnt (i) = "IC" and w-elabora-bulk <> "S"
               move "Il movimento non risulta ancora controllato; prosegu
       -          "o?"                   to wb-msg
               perform acc-conf-custom
               if not f3
+                 move "N"                to w-elabora-esito
                  exit paragraph
               end-if
            end-if
@@ -591,16 +610,19 @@
            move k-no                 to cogqs6-i-fl-clock
            call "COGQS6" using stringhe
            if (cogqs6-o-esito = k-no)
-              string
-                "Fallita chiamata a cogqs6 x chiave:"
-                k-newline  delimited size
-                 tm-r-doc-tip (i) " " delimited size
-                 tm-r-doc-key (i) delimited "   "
-                k-newline  delimited size
-                "coggqs6 msg:" delimited size
-                cogqs6-o-msg delimited "   "
-                  into wb-msg
-              perform vbx-msg
+              move "N"                   to w-elabora-esito
+              if w-elabora-bulk <> "S"
+                 string
+                   "Fallita chiamata a cogqs6 x chiave:"
+                   k-newline  delimited size
+                    tm-r-doc-tip (i) " " delimited size
+                    tm-r-doc-key (i) delimited "   "
+                   k-newline  delimited size
+                   "coggqs6 msg:" delimited size
+                   cogqs6-o-msg delimited "   "
+                     into wb-msg
+                 perform vbx-msg
+              end-if
            end-if
 
       *-----------------------------------------------------------------
@@ -620,6 +642,62 @@
            end-if
            .
       *----------------------------------------------------------------
+      * Forza elaborazione su tutte le righe attualmente visualizzate
+      * in griglia che rispettano le stesse condizioni di eleggibilita'
+      * usate per abilitare il pulsante custom (x-gestione-tf-grid-var),
+      * senza pero' richiedere conferma riga per riga; al termine viene
+      * mostrato un riepilogo dei movimenti elaborati con successo e di
+      * quelli non elaborabili/falliti
+      *----------------------------------------------------------------
+       a1-elabora-tutti.
+           string
+             "Forzare l'elaborazione di tutte le righe visualizzate "
+                                        delimited size
+             "che risultano eleggibili?"
+                                        delimited size
+               into wb-msg
+           perform acc-conf-custom
+           if not f3
+              exit paragraph
+           end-if
+
+           move 0                        to w-elabora-tutti-ok
+           move 0                        to w-elabora-tutti-ko
+           move "S"                      to w-elabora-bulk
+
+           move 1                        to i
+           perform with test before until i > tm-grid-det-dati-pnt
+              if tm-r-fl-ela (i) <> "S"                and
+                 tm-r-lnk-doc-key (i) = " "             and
+                ((tm-r-qta-ok      (i) > 0  and
+                  tm-r-stato-cnt (i) = "CC"     ) or
+                 (tm-r-stato-cnt (i) = "IC"    )   )
+                 perform a1-elabora
+                 if w-elabora-esito = "S"
+                    add 1                to w-elabora-tutti-ok
+                  else
+                    add 1                to w-elabora-tutti-ko
+                 end-if
+              end-if
+              add 1                      to i
+           end-perform
+
+           move " "                      to w-elabora-bulk
+           move 0                        to i
+
+           move k-newline                to wb-msg
+           string
+             "Elaborazione massiva completata."
+             k-newline                delimited size
+             "Righe elaborate con successo: "  delimited size
+             w-elabora-tutti-ok       delimited size
+             k-newline                delimited size
+             "Righe non elaborate: "  delimited size
+             w-elabora-tutti-ko       delimited size
+               into wb-msg
+           perform vbx-msg-info
+           .
+      *----------------------------------------------------------------
       * Salvo gli aggiornamenti effettuati sulla tabella
       * Per il momento in questa fase aggiorno solo i campi variabili
       * modificabili dall'utente
@@ -656,6 +734,8 @@
            move t-gor-r-doc-key  to mdc-doc-key
            perform rd-clcmovdc
            if w-verbo-ok
+              move mdc-note         to w-log-note-old
+              move mdc-data-cns     to w-log-data-cns-old
               move t-gor-r-note  to mdc-note
               if t-gor-r-data-cns = 99999999
                  move 0          to mdc-data-cns
@@ -663,11 +743,47 @@
                  move t-gor-r-data-cns to mdc-data-cns
               end-if
               perform rwr-clcmovdc
+              if w-log-note-old     <> mdc-note or
+                 w-log-data-cns-old <> mdc-data-cns
+                 perform z-log-aggiorna-record
+              end-if
            end-if
       * Azzero il flag di aggiornamento, dato che rimango nella griglia
            move " "              to t-gor-r-riga-mod
            perform rwr-t-grid-det
            .
+      *-----------------------------------------------------------------
+      * Traccia su COGQ54L la modifica di note/data consegna appena
+      * effettuata da b-aggiorna-record (chi, quando, cosa)
+      *-----------------------------------------------------------------
+       z-log-aggiorna-record.
+           initialize log-rec
+           accept log-data              from century-date
+           accept log-ora               from time
+           move wo-oper                 to log-oper
+           move mdc-doc-tip             to log-doc-tip
+           move mdc-doc-key             to log-doc-key
+           move w-log-note-old          to log-note-old
+           move mdc-note                to log-note-new
+           move w-log-data-cns-old      to log-data-cns-old
+           move mdc-data-cns            to log-data-cns-new
+      * log-seq disambigua eventuali collisioni sulla stessa chiave
+      * (stesso operatore, stesso centesimo di secondo)
+           move 0                       to w-log-seq
+           move w-log-seq               to log-seq
+           perform wr-cogq54l
+           perform with test before
+                    until w-verbo-ok or w-log-seq >= k-log-seq-max
+              add 1                     to w-log-seq
+              move w-log-seq            to log-seq
+              perform wr-cogq54l
+           end-perform
+           if not w-verbo-ok
+              move "Log COGQ54L non aggiornato: chiave duplicata"
+                                         to wb-msg
+              perform vbx-msg-error
+           end-if
+           .
 
       *---------------------------------------------------------------**
       * ENTRY POINT per aggiungere voci al menu pop-up per la griglia
@@ -682,36 +798,33 @@
 
       *----------------------------------------------------------------
       * Creazione file di transito
-      * Non esiste una chiave per data; quindi per ora scorro sempre
-      * tutto
+      * Scansione per chiave alternativa 3 (data controllo + stato),
+      * cosi' da partire direttamente da tm-da-data e fermarsi appena
+      * si supera tm-a-data, senza piu' scorrere tutto il file
       *----------------------------------------------------------------
        z-grid-det-crea-transito.
            perform z-grid-det-crea-transito-init
 
+           perform z-grid-det-backfill-chia3
 
            initialize mdc-rec
-           if tm-stato-controllo = " "
-              perform st-clcmovdc-notmin
-            else
-              move tm-stato-controllo   to mdc-stato-controllo
-              perform st-clcmovdc-notmin-chia2
-           end-if
+           move tm-da-data              to mdc-chia3-data
+           move low-values              to mdc-chia3-stato
+           perform st-clcmovdc-notmin-chia3
            if w-verbo-ok
               perform with test before until w-fine-file
                  perform rdnxt-clcmovdc
-                 if w-verbo-ok 
+                 if w-verbo-ok
 
-                    if tm-stato-controllo <> " "
-                       if mdc-stato-controllo <> tm-stato-controllo
-                          exit perform
-                       end-if
+                    if mdc-di-data > tm-a-data
+                       exit perform
                     end-if
 
                     perform z-grid-det-riempi-t-rec
                     if gor-r-fl-interrompi = "S"
                        exit perform
                     end-if
-                    
+
                   else
                     move k-fine-file   to statusfi
                  end-if
@@ -723,6 +836,58 @@
            perform z-grid-det-crea-transito-fine
            .
 
+      *----------------------------------------------------------------
+      * Le righe mai riscritte da questo programma non hanno ancora
+      * mdc-chia3 valorizzata (resta a zero) e la scansione per chiave
+      * alternativa 3 sopra le salterebbe: prima di partire, le
+      * recupero scandendo il "bucket zero" di mdc-chia3-data (che la
+      * chiave alternativa ordina prima di qualsiasi data vera).
+      * La chiave primaria di ogni riga trovata viene solo accantonata
+      * in w-bck-tab: riscrivere mdc-chia3 mentre si sta ancora
+      * scandendo quella stessa chiave alternativa e' pericoloso (il
+      * risultato della READ NEXT successiva non e' garantito), quindi
+      * il riallineamento con rwr-clcmovdc avviene in un secondo giro,
+      * a lettura del bucket zero ormai conclusa. Le righe riallineate
+      * non vengono inserite qui in griglia: se rientrano nel filtro
+      * corrente, le ritrova da sola la scansione per intervallo che
+      * segue, ora che la loro chiave alternativa e' quella vera
+      *----------------------------------------------------------------
+       z-grid-det-backfill-chia3.
+           move 0                       to w-bck-pnt
+           initialize mdc-rec
+           move low-values              to mdc-chia3
+           perform st-clcmovdc-notmin-chia3
+           if w-verbo-ok
+              perform with test before
+                       until w-fine-file or w-bck-pnt >= k-max-ele-bck
+                 perform rdnxt-clcmovdc
+                 if w-verbo-ok
+
+                    if mdc-chia3-data <> 0
+                       exit perform
+                    end-if
+
+                    add 1                  to w-bck-pnt
+                    move mdc-doc-chiave    to w-bck-chiave (w-bck-pnt)
+
+                  else
+                    move k-fine-file   to statusfi
+                 end-if
+              end-perform
+           end-if
+           move k-verbo-ok             to statusfi
+
+           perform varying i-bck from 1 by 1 until i-bck > w-bck-pnt
+              initialize mdc-rec
+              move w-bck-chiave (i-bck)  to mdc-doc-chiave
+              perform rd-clcmovdc
+              if w-verbo-ok
+                 perform rwr-clcmovdc
+              end-if
+           end-perform
+           move k-verbo-ok             to statusfi
+           .
+
        z-grid-det-riempi-t-rec.
            if mdc-di-data < tm-da-data or 
               mdc-di-data > tm-a-data
@@ -785,7 +950,14 @@
            move mdc-qta-dec             to t-gor-r-qta-dec
            move mdc-qta-ok              to t-gor-r-qta-ok
            move mdc-qta-ko              to t-gor-r-qta-ko
-      *    move mdc-qta-nc              to t-gor-r-qta-nc
+           move mdc-qta-nc              to t-gor-r-qta-nc
+      * Segnalo la riga se OK + KO + NC non quadra con la qta' decisa
+           compute w-qta-somma = mdc-qta-ok + mdc-qta-ko + mdc-qta-nc
+           if w-qta-somma <> mdc-qta-dec
+              move "S"                  to t-gor-r-fl-quadra
+            else
+              move " "                  to t-gor-r-fl-quadra
+           end-if
            move mdc-di-data             to t-gor-r-data
            move mdc-stato-versa         to t-gor-r-fl-ela
            move mdc-linked-doc-tip      to t-gor-r-lnk-doc-tip
@@ -1006,6 +1178,50 @@
                  perform x-disattiva-pbc
               end-if
            end-if
+
+      * Forza elaborazione su tutte le righe visualizzate: visibile se
+      * fra le righe caricate in griglia ce n'e' almeno una eleggibile,
+      * con la stessa limitazione sugli operatori abilitati
+           perform x-calcola-esiste-riga-eleggibile
+           if w-esiste-riga-eleggibile = "S"
+              if w-pbc-visible (k-sf7-elabora-tutti) = 0
+                 if wo-oper = 11 or
+                    wo-oper = 12 or
+                    wo-oper = 14 or
+                    wo-oper = 29 or
+                    wo-oper = 37 or
+                    wo-oper = 777
+                    move k-sf7-elabora-tutti to w-pbc-idx
+                    perform x-attiva-pbc
+                 end-if
+              end-if
+            else
+              if w-pbc-visible (k-sf7-elabora-tutti) = 1
+                 move k-sf7-elabora-tutti to w-pbc-idx
+                 perform x-disattiva-pbc
+              end-if
+           end-if
+           .
+
+      * Controlla se fra le righe correntemente caricate in tm-tab ce
+      * n'e' almeno una che rispetta le condizioni di eleggibilita' per
+      * la "Forza elaborazione" (usa l'indice j per non alterare i,
+      * che rappresenta la riga corrente sotto al cursore)
+       x-calcola-esiste-riga-eleggibile.
+           move "N"                      to w-esiste-riga-eleggibile
+           move 1                        to j
+           perform with test before
+                    until j > tm-grid-det-dati-pnt or
+                          w-esiste-riga-eleggibile = "S"
+              if tm-r-fl-ela (j) <> "S"                and
+                 tm-r-lnk-doc-key (j) = " "             and
+                ((tm-r-qta-ok      (j) > 0  and
+                  tm-r-stato-cnt (j) = "CC"     ) or
+                 (tm-r-stato-cnt (j) = "IC"    )   )
+                 move "S"                to w-esiste-riga-eleggibile
+              end-if
+              add 1                      to j
+           end-perform
            .
 
       * Riempo il dato in griglia e il corrispondente dato editato sul
@@ -1022,6 +1238,31 @@
            end-if
            .
 
+      *-----------------------------------------------------------------
+      * Apre la finestra del documento di magazzino collegato alla riga
+      * corrente di griglia (entrata "E" / trasferimento "T"), usando
+      * la stessa decodifica di x-riempi-t-gor-r-lnk-doc-key-ed
+      *-----------------------------------------------------------------
+       x-apri-doc-collegato.
+           if tm-r-lnk-doc-tip (i) = "E" or
+              tm-r-lnk-doc-tip (i) = "T"
+              move tm-r-lnk-doc-key (i)  to w-unpack-doc-key
+              initialize util-momv
+              move k-program-id          to momv-caller
+              move wud-e-mag             to momv-mag
+              move wud-e-ann             to momv-ann
+              move wud-e-tip             to momv-tip
+              move wud-e-num             to momv-num
+              move wud-e-rig             to momv-rig
+              call "COGMOMV" using stringhe util-momv
+              cancel "COGMOMV"
+            else
+              move "Nessun documento collegato sulla riga selezionata"
+                                         to wb-msg
+              perform vbx-msg-info
+           end-if
+           .
+
       * Data consegna: se e' "99999999" la mostro vuota
       *  (in questo modo preservo l'ordinamento corretto ma la
       *  visualizzazione e' chiara)
@@ -1073,12 +1314,20 @@
              x            in w-cell-x,
              cell-data    in w-cell-data-sav,
              entry-reason in w-entry-reason
-           evaluate w-cell-x
-            when "xxx"
-              continue
-            when other
+      * Doppio click su una riga con documento collegato: apro la
+      * finestra del documento invece di entrare in modifica cella
+           if w-entry-double-click and
+              tm-r-lnk-doc-key (i) not = spaces
+              perform x-apri-doc-collegato
               set event-action   to event-action-fail-terminate
-           end-evaluate
+            else
+              evaluate w-cell-x
+               when "xxx"
+                 continue
+               when other
+                 set event-action   to event-action-fail-terminate
+              end-evaluate
+           end-if
            .
 
       **---------------------------------------------------------------**
@@ -1376,6 +1625,7 @@
        copy "cogq54.imppredf".
 
        copy "clcmovdc.k02".
+       copy "t-grid-det.k01".
       *----------------------------------------------------------------------
       *----------------------------------------------------------------------
       * INSERIRE IN SCREENS
