@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------------
+      * COGFILES.CPY - record del file generico di appoggio FEURTAB
+      *-----------------------------------------------------------------
+       01  eur-rec.
+           02  eur-chiave                pic x(20).
+           02  eur-dati                  pic x(200).
