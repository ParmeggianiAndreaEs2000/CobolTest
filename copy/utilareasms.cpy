@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------
+      * UTILAREASMS.CPY - area di colloquio con il sottoprogramma
+      * AREASMS (invio sms)
+      *-----------------------------------------------------------------
+       01  util-areasms.
+           02  areasms-ope              pic x(15).
+           02  areasms-dest-num         pic x(20).
