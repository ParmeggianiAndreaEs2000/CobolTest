@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * UTILGESSTR.CPY - area di colloquio con il programma GESSTR
+      * (scomposizione di una stringa in sottostringhe di ricerca)
+      *-----------------------------------------------------------------
+       01  util-gesstr.
+           02  gesstr-ope               pic x(15).
+           02  gesstr-esito             pic x(01).
+       01  gesstr-note                  pic x(60).
+       01  gesstr-len-note              pic 9(02) comp-4.
+       01  gesstr-tab-righe.
+           02  gesstr-riga              occurs 30 pic x(60).
+       01  gesstr-tab-righe-agg.
+           02  gesstr-n-righe           pic 9(02) comp-4.
