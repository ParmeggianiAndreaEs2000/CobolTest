@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * UNANASO.FD - file anagrafica soggetti unificata
+      *-----------------------------------------------------------------
+           select unanaso assign to random "UNANASO"
+               organization         is indexed
+               access               is dynamic
+               record key           is anas-chia
+               file status          is statusfi.
