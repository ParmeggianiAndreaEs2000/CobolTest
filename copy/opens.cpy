@@ -0,0 +1,5 @@
+      *-----------------------------------------------------------------
+      * OPENS.CPY - riservato ad eventuali aperture aggiuntive di file
+      * specifiche di WIN058; non ne servono oltre a quelle gia' fatte
+      * in open-files/open-files-s
+      *-----------------------------------------------------------------
