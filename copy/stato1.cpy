@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------------
+      * STATO1.CPY - paragrafi generici di appoggio per le routine di
+      * START con posizionamento non-less-than
+      *-----------------------------------------------------------------
+       rst-not-less.
+           continue.
