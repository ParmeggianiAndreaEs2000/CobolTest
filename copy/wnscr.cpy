@@ -0,0 +1,39 @@
+      *-----------------------------------------------------------------
+      * WNSCR.CPY - gestione generica eventi/finestre (working-storage)
+      *-----------------------------------------------------------------
+       78  k-m-v-size                value 24.
+       78  k-m-h-size                value 80.
+      *
+       77  titolo-maschera           pic x(60).
+       77  m-v-size                  pic 9(03) comp-4.
+       77  m-h-size                  pic 9(03) comp-4.
+      *
+       77  handle-maschera           pic 9(09) comp-5.
+       77  handle-grid               pic 9(09) comp-5.
+       77  handle-grid-appunti       pic 9(09) comp-5.
+       77  w-window-lines            pic 9(04) comp-4.
+       77  w-window-size             pic 9(04) comp-4.
+       77  w-sv-cur-prg              pic x(08).
+      *
+       77  control-id                pic s9(04) comp.
+       77  event-control-id          pic s9(04) comp.
+       77  event-type                pic s9(04) comp.
+           88  f-event               value 1 thru 9999.
+           88  ntf-resized           value 201.
+           88  msg-begin-entry       value 202.
+           88  msg-finish-entry      value 203.
+           88  msg-grid-rbutton-down value 204.
+           88  cmd-goto              value 205.
+      *
+       77  event-action              pic s9(04) comp.
+           88  event-action-fail-terminate value 1.
+      *
+       77  w-entry-reason            pic s9(04) comp.
+           88  w-entry-double-click  value 1.
+           88  w-entry-enter         value 2.
+      *
+       77  w-cell-x                  pic x(20).
+       77  w-cell-y                  pic x(20).
+       77  w-cell-data               pic x(60).
+       77  w-cell-data-sav           pic x(60).
+       77  w-cell-accept-ok          pic x(01).
