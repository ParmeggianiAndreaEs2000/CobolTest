@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------------
+      * TRAN-COGSA1.CPY - record del file di transito con i risultati
+      * della ricerca generica anagrafiche/destinazioni (COGSA1)
+      *-----------------------------------------------------------------
+       fd  tran-cogsa1
+           label record standard.
+       01  trs-cogsa1-rec.
+           02  trs-cogsa1-chia1.
+               03  trs-cogsa1-rif-ana-tip    pic x(01).
+               03  trs-cogsa1-rif-ana-cod    pic 9(05).
+           02  trs-cogsa1-rif-key.
+               03  trs-cogsa1-rif-tip        pic x(01).
+               03  trs-cogsa1-rif-cod        pic 9(10).
+           02  trs-cogsa1-rif-nome           pic x(50).
+           02  trs-cogsa1-rif-tel occurs 3   pic x(15).
+           02  trs-cogsa1-rif-fax            pic x(15).
+           02  trs-cogsa1-rif-mail           pic x(80).
