@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------------
+      * GRAVE.CPY - paragrafi generici di gestione dei tasti funzione
+      * e delle abilitazioni, comuni a tutti i programmi a schermo
+      *-----------------------------------------------------------------
+      *******************************************************************
+      * Abilita/disabilita i controlli in base ai diritti dell'utente  *
+      *******************************************************************
+       ctr-abil.
+           continue.
+      *******************************************************************
+      * Verifica se il tasto funzione premuto e' Esc (wesc)             *
+      *******************************************************************
+       test-wesc.
+           if wesc
+              continue
+           end-if
+           .
