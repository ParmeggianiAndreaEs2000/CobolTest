@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      * UTILNCNF.CPY - area di colloquio per la lettura di configura-
+      * zioni generiche (tabella ncnf), indicizzata per gruppo/chiave
+      *-----------------------------------------------------------------
+       01  util-ncnf.
+           02  ncnf-ope                 pic x(15).
+           02  ncnf-pnt                 pic 9(02) comp-4.
+           02  ncnf-pac-gen             pic x(01).
+           02  ncnf-riga                occurs 10.
+               03  ncnf-gruppo          pic x(20).
+               03  ncnf-chiave          pic x(40).
+               03  ncnf-valore          pic x(60).
+               03  ncnf-valore-n        pic s9(09)v99 comp-3.
+       77  ncnf-tab                     pic 9(02) comp-4.
