@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * UTILS65.CPY - area di colloquio con la finestra di selezione
+      * tipologia movimento/vettore (COGS65)
+      *-----------------------------------------------------------------
+       01  util-s65.
+           02  s65-i-tip                 pic x(01).
+           02  s65-fl-age                pic x(01).
+           02  s65-fl-vet                pic x(01).
