@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------------
+      * K-PERSONAL.CPY - codici di personalizzazione azienda usati nei
+      * programmi a schermo per attivare comportamenti specifici
+      * richiesti da particolari clienti
+      *-----------------------------------------------------------------
+       78  k-personal-unione-ag-bo       value "AGBO".
