@@ -0,0 +1,4 @@
+      *-----------------------------------------------------------------
+      * FSCROL2.CPY - riservato a paragrafi di scorrimento griglia
+      * aggiuntivi specifici di WIN058; non ne servono di ulteriori
+      *-----------------------------------------------------------------
