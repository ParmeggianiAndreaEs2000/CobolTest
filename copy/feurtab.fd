@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * FEURTAB.FD - file generico di appoggio per la stampa via coda
+      * (ereditato da tutti i programmi a schermo della "screens")
+      *-----------------------------------------------------------------
+           select feurtab assign to random "FEURTAB"
+               organization         is indexed
+               access               is dynamic
+               record key           is eur-chiave
+               file status          is statusfi.
