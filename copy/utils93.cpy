@@ -0,0 +1,5 @@
+      *-----------------------------------------------------------------
+      * UTILS93.CPY - area di colloquio con la finestra di selezione
+      * stato controllo (COGS93)
+      *-----------------------------------------------------------------
+       01  util-s93                      pic x(60).
