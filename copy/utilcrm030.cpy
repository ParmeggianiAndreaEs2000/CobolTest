@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * UTILCRM030.CPY - area di colloquio con il programma CRM030
+      * (scheda cliente/fornitore richiamata da finestra di ricerca)
+      *-----------------------------------------------------------------
+       01  util-crm030.
+           02  crm030-called            pic x(20).
+           02  crm030-ana-tip           pic x(01).
+           02  crm030-ana-cod           pic 9(06).
