@@ -0,0 +1,23 @@
+      *-----------------------------------------------------------------
+      * WGRID.CPY - area di appoggio generica per la gestione delle
+      * griglie (righe lette/da leggere, ordinamento, interruzione)
+      *-----------------------------------------------------------------
+       01  gor-r.
+           02  gor-r-pnt                pic 9(05) comp-4.
+           02  gor-r-i                  pic 9(05) comp-4.
+           02  gor-r-n-m                pic 9(05) comp-4.
+           02  gor-r-ord occurs 5.
+               03  gor-r-col            pic x(20).
+               03  gor-r-ord-tipo       pic x(01).
+           02  gor-r-fl-read            pic x(01).
+           02  gor-r-fl-interrompi      pic x(01).
+      *
+       01  gcn-r.
+           02  gcn-r-data               pic x(20).
+           02  gcn-r-data-cns           pic x(20).
+           02  gcn-r-prezzo             pic x(20).
+      *
+       01  grb-r.
+           02  grb-r-qta-ok             pic s9(07)v999 comp-3.
+           02  grb-r-prezzo             pic s9(09)v9999 comp-3.
+           02  grb-r-mer-cm             pic x(30).
