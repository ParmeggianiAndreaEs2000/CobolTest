@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------
+      * UTILPOST.CPY - area di colloquio con il sottoprogramma POSTA
+      * (apertura client di posta elettronica)
+      *-----------------------------------------------------------------
+       01  util-posta.
+           02  posta-email              pic x(120).
+           02  posta-percorso           pic x(30).
