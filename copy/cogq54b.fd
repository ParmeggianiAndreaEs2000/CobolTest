@@ -0,0 +1,46 @@
+      *-----------------------------------------------------------------
+      * COGQ54B.FD - record dei file utilizzati dal programma
+      *-----------------------------------------------------------------
+       fd  clcmovdc
+           label record standard.
+       01  mdc-rec.
+           02  mdc-doc-chiave.
+               03  mdc-doc-tip           pic x(01).
+               03  mdc-doc-key           pic x(29).
+           02  mdc-stato-controllo       pic x(02).
+           02  mdc-stato-versa           pic x(01).
+           02  mdc-di-data               pic 9(08).
+           02  mdc-data-cns              pic 9(08).
+           02  mdc-qta-dec               pic s9(07)v999 comp-3.
+           02  mdc-qta-ok                pic s9(07)v999 comp-3.
+           02  mdc-qta-ko                pic s9(07)v999 comp-3.
+           02  mdc-qta-nc                pic s9(07)v999 comp-3.
+           02  mdc-linked-doc-tip        pic x(01).
+           02  mdc-linked-doc-key        pic x(29).
+           02  mdc-note                  pic x(60).
+      * Chiave alternativa 3: data controllo + stato (vedi COGQ54)
+           02  mdc-chia3.
+               03  mdc-chia3-data        pic 9(08).
+               03  mdc-chia3-stato       pic x(02).
+      *
+       fd  r-ritardi
+           label record omitted.
+       01  r-rit-riga                    pic x(132).
+      *
+       fd  cogtabel
+           label record standard.
+       01  euta-rec.
+           02  euta-chia.
+               03  euta-tipo             pic 9(02).
+               03  euta-cfg-arg          pic x(04).
+               03  euta-cfg-key          pic x(10).
+               03  euta-cod              pic x(05).
+           02  euta-descr                pic x(40).
+           02  euta-c008-rif             pic x(01).
+           02  euta-c010.
+               03  euta-c010-n-len       pic 9(02).
+               03  euta-c010-n-del       pic 9(02).
+               03  euta-c010-ele occurs 20.
+                   04  euta-c010-len     pic 9(02).
+                   04  euta-c010-d-tip   pic x(01).
+                   04  euta-c010-d-pic   pic x(10).
