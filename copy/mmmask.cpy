@@ -0,0 +1,30 @@
+      *-----------------------------------------------------------------
+      * MMMASK.CPY - paragrafi generici di appoggio per il disegno e il
+      * ridimensionamento della griglia e dei controlli a video
+      *-----------------------------------------------------------------
+       rd-msk-pop.
+           continue.
+      *
+       x-display-push-button-custom.
+           continue.
+      *
+       load-bitmap-custom.
+           continue.
+      *
+       x-set-row-grid-color.
+           continue.
+      *
+       x-ricalcola-griglia.
+           continue.
+      *
+       x-ricalcola-grid-det.
+           continue.
+      *
+       x-ricalcola-frame.
+           continue.
+      *
+       x-calcola-dimensione-cella.
+           continue.
+      *
+       x-trova-col-num-grid-det.
+           continue.
