@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * UTILGESDATE.CPY - area di colloquio con il sottoprogramma
+      * GESDATE (calcoli generici su date)
+      *-----------------------------------------------------------------
+       01  util-gesdate.
+           02  gesdate-ope               pic x(20).
+           02  gesdate-data-in           pic 9(08).
+           02  gesdate-data-cfr          pic 9(08).
+           02  gesdate-giorni            pic s9(06).
