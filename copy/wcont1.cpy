@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------------
+      * WCONT1.CPY - secondo contenitore generico di colloquio, usato
+      * come appoggio dalle finestre quando serve un'area aggiuntiva
+      * oltre a "stringhe"
+      *-----------------------------------------------------------------
+       01  stringhe1                    pic x(240).
