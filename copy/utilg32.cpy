@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * UTILG32.CPY - area di colloquio con il programma COGG32
+      * (apertura finestra remota da programma chiamante)
+      *-----------------------------------------------------------------
+       01  util-g32.
+           02  g32-fun                  pic x(15).
+           02  g32-caller               pic x(08).
+           02  g32-called               pic x(20).
+           02  g32-ana-tip              pic x(01).
+           02  g32-ana-cod              pic 9(06).
