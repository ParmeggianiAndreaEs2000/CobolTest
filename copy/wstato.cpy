@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * WSTATO.CPY - dati generici di programma/operatore (working-
+      * storage), comuni a tutti i programmi a schermo
+      *-----------------------------------------------------------------
+       77  prog-err                  pic x(08).
+       77  w-nome-hlp                pic x(08).
+       77  wo-oper                   pic 9(05).
+       01  wb-msg                    pic x(240).
