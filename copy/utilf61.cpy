@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------------
+      * UTILF61.CPY - area di colloquio con il programma COGF61
+      *-----------------------------------------------------------------
+       01  util-f61.
+           02  f61-tipo                 pic x(01).
+           02  f61-cod                  pic 9(06).
