@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * UTILCOSO16R.CPY - area di colloquio con il programma COSO16R
+      * (elenco anagrafiche con documento di identita' scaduto o in
+      * scadenza, per la personalizzazione "COSO16" di WIN058)
+      *-----------------------------------------------------------------
+       01  util-coso16r.
+           02  coso16r-caller           pic x(08).
+           02  coso16r-giorni-preavviso pic 9(03).
