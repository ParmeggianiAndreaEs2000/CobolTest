@@ -0,0 +1,262 @@
+      *-----------------------------------------------------------------
+      * COGQ54.PRC - paragrafi generati dalla "screens" per la gestione
+      * dei controlli di maschera (abilitazioni, colori, help, caricamento
+      * combo/list-box) e dell'inizio/fine programma
+      *-----------------------------------------------------------------
+       open-files.
+           open i-o clcmovdc
+           open input cogmomag cogmerlt coglavor
+           open i-o cogq54l
+           .
+      *-----------------------------------------------------------------
+      * Log delle modifiche a note/data consegna (b-aggiorna-record)
+      *-----------------------------------------------------------------
+       wr-cogq54l.
+           write log-rec
+              invalid key
+                 move k-verbo-invalido     to statusfi
+           end-write
+           .
+       rd-cogmomag.
+           read cogmomag
+              invalid key
+                 move k-verbo-invalido     to statusfi
+           end-read
+           .
+       rd-cogmerlt.
+           read cogmerlt
+              invalid key
+                 move k-verbo-invalido     to statusfi
+           end-read
+           .
+       rd-coglavor.
+           read coglavor
+              invalid key
+                 move k-verbo-invalido     to statusfi
+           end-read
+           .
+      *
+       z-99-init-program.
+           continue.
+      *
+       z-99-exit-program.
+           continue.
+      *
+       z-close-files.
+           close clcmovdc cogmomag cogmerlt coglavor cogq54l.
+      *
+       z-cambia-controlli.
+           continue.
+      *
+      *-----------------------------------------------------------------
+      * Menu contestuale sulla griglia dettaglio
+      *-----------------------------------------------------------------
+       build-main-popup-grid-det.
+           move "GRID-DET-MENU"          to wmenu-popup
+           call "W$MENU"          using wmenu-popup,
+                                        grid-det-menu-handle
+           .
+      *-----------------------------------------------------------------
+      * Caricamento valori di lista (F5/doppio click sui filtri)
+      *-----------------------------------------------------------------
+       z-s60-tm-tipo.
+           continue.
+      *
+       z-s60-tm-stato.
+           continue.
+      *
+       z-s52-tm-da-data.
+           continue.
+      *
+       z-s52-tm-a-data.
+           continue.
+      *-----------------------------------------------------------------
+      * Salvataggio/ripristino impostazioni predefinite di filtro
+      *-----------------------------------------------------------------
+       z-carica-controlli.
+           continue.
+      *-----------------------------------------------------------------
+      * Help (F1) sui campi della maschera
+      *-----------------------------------------------------------------
+       x-aiuto-tm-tipo.
+           continue.
+      *
+       x-aiuto-tm-da-data.
+           continue.
+      *
+       x-aiuto-tm-a-data.
+           continue.
+      *
+       x-aiuto-tm-stato.
+           continue.
+      *
+      *-----------------------------------------------------------------
+      * Colore dei campi della maschera in funzione del loro stato
+      *-----------------------------------------------------------------
+       x-ctr-color-tm-tipo.
+           continue.
+      *
+       x-ctr-color-tm-da-data.
+           continue.
+      *
+       x-ctr-color-tm-a-data.
+           continue.
+      *
+       x-ctr-color-tm-stato.
+           continue.
+      *
+      *-----------------------------------------------------------------
+      * Attivazione/disattivazione dei tasti funzione fissi
+      *-----------------------------------------------------------------
+       x-attiva-f3-aggiorna.
+           move k-yes                    to w-presenza-f3-aggiorna
+           .
+       x-disattiva-f3-aggiorna.
+           move k-no                     to w-presenza-f3-aggiorna
+           .
+       x-attiva-f3-conferma.
+           move k-yes                    to w-presenza-f3-conferma
+           .
+       x-disattiva-f3-conferma.
+           move k-no                     to w-presenza-f3-conferma
+           .
+       x-attiva-f8-calendario.
+           move k-yes                    to w-presenza-f8-calendario
+           .
+       x-disattiva-f8-calendario.
+           move k-no                     to w-presenza-f8-calendario
+           .
+       x-attiva-sf4-griglia.
+           move k-yes                    to w-presenza-sf4-griglia
+           .
+       x-disattiva-sf4-griglia.
+           move k-no                     to w-presenza-sf4-griglia
+           .
+       x-attiva-sf5-esporta-excel.
+           move k-yes                    to w-presenza-sf5-esporta-excel
+           .
+       x-disattiva-sf5-esporta-excel.
+           move k-no                     to w-presenza-sf5-esporta-excel
+           .
+       x-attiva-ctrl-a-aggiungi.
+           continue.
+      *
+       x-disattiva-ctrl-a-aggiungi.
+           continue.
+      *
+       x-attiva-pbc.
+           move 1                        to w-pbc-visible (w-pbc-idx)
+           .
+       x-disattiva-pbc.
+           move 0                        to w-pbc-visible (w-pbc-idx)
+           .
+      *
+      *-----------------------------------------------------------------
+      * Griglia dettaglio: caricamento, ricalcolo, menu pop-up
+      *-----------------------------------------------------------------
+       z-99-accept-grid-det.
+           accept e-grid-det
+           .
+       z-ntf-resized-on-grid-det.
+           continue.
+      *
+       x-destroy-menu-grid-det.
+           continue.
+      *
+      *-----------------------------------------------------------------
+      * Scelta dal menu pop-up sulla riga corrente della griglia
+      * dettaglio (tasto destro - build-main-popup-grid-det)
+      *-----------------------------------------------------------------
+       x-attiva-popup-grid-det.
+           evaluate funzio
+              when k-pmg-apri-doc
+                 perform x-apri-doc-collegato
+           end-evaluate
+           .
+      *
+       z-usa-tf-grid-det.
+           continue.
+      *
+       z-esporta-grid-det.
+           continue.
+      *
+       z-grid-det-nuova-riga.
+           continue.
+      *
+       z-grid-det-carica-tab.
+           continue.
+      *
+       z-grid-det-apri-transito.
+           continue.
+      *
+       z-grid-det-crea-transito-init.
+           open output t-grid-det
+           close t-grid-det
+           open i-o t-grid-det
+           move 0                        to t-gor-r-prog
+           .
+       z-grid-det-crea-transito-fine.
+           continue.
+      *
+       z-grid-det-componi-ord.
+           continue.
+      *
+       z-grid-det-mostra-ord.
+           continue.
+      *
+       z-grid-det-riordina-transito.
+           continue.
+      *
+       z-grid-det-inserisci-t-rec.
+           add 1                    to tm-grid-det-dati-pnt
+           move tm-grid-det-dati-pnt to i
+           move t-gor-r-prog        to tm-r-prog    (i)
+           move t-gor-r-prog        to tm-r-riga    (i)
+           move t-gor-r-doc-tip     to tm-r-doc-tip (i)
+           move t-gor-r-doc-key     to tm-r-doc-key (i)
+           move t-gor-r-stato-cnt   to tm-r-stato-cnt (i)
+           move t-gor-r-qta-dec     to tm-r-qta-dec (i)
+           move t-gor-r-qta-ok      to tm-r-qta-ok  (i)
+           move t-gor-r-qta-ko      to tm-r-qta-ko  (i)
+           move t-gor-r-qta-nc      to tm-r-qta-nc  (i)
+           move t-gor-r-fl-quadra   to tm-r-fl-quadra (i)
+           move t-gor-r-fl-ela      to tm-r-fl-ela  (i)
+           move t-gor-r-lnk-doc-tip to tm-r-lnk-doc-tip (i)
+           move t-gor-r-lnk-doc-key to tm-r-lnk-doc-key (i)
+           move t-gor-r-mer-cm      to tm-r-mer-cm  (i)
+           move t-gor-r-data-cns    to tm-r-data-cns (i)
+           move t-gor-r-data-cns-ed to tm-r-data-cns-ed (i)
+           move t-gor-r-gg-cns      to tm-r-gg-cns  (i)
+           .
+       z-modifica-riga-grid-det.
+           continue.
+      *
+       x-modify-riga-grid-det.
+           continue.
+      *
+       z-aggiorna-t-gor-r-qta-ok.
+           continue.
+      *
+       z-riempi-t-gor-r-mer.
+           continue.
+      *
+       x-set-f3-msg-grid-det.
+           continue.
+      *
+      *-----------------------------------------------------------------
+      * Caricamento combo/list-box di maschera
+      *-----------------------------------------------------------------
+       z-costruisci-s60.
+           continue.
+      *
+       z-carica-s68.
+           continue.
+      *
+       z-carica-s95.
+           continue.
+      *
+       z-carica-s52.
+           continue.
+      *
+       z-carica-u10.
+           continue.
