@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      * UTILMOMV.CPY - area di colloquio con il programma COGMOMV
+      * (visualizzazione di un movimento di magazzino - entrata "E" o
+      * trasferimento "T" - dal relativo documento collegato)
+      *-----------------------------------------------------------------
+       01  util-momv.
+           02  momv-caller              pic x(08).
+           02  momv-mag                 pic x(01).
+           02  momv-ann                 pic 9(04).
+           02  momv-tip                 pic x(01).
+           02  momv-num                 pic 9(06).
+           02  momv-rig                 pic 9(04).
