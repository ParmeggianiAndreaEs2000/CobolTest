@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------
+      * UTILWIN058R.CPY - area di colloquio con il programma WIN058R
+      * (creazione rapida anagrafica dalla finestra di ricerca)
+      *-----------------------------------------------------------------
+       01  util-w058r.
+           02  w058r-in-tipo            pic x(01).
+           02  w058r-out                pic 9(06).
