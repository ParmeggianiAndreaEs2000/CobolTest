@@ -0,0 +1,5 @@
+      *-----------------------------------------------------------------
+      * UTILU10.CPY - area di colloquio con la finestra di ricerca
+      * generica U10
+      *-----------------------------------------------------------------
+       01  util-u10                      pic x(60).
