@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * COGAZIEN.CPY - parametri di configurazione azienda, letti una
+      * volta in apertura e condivisi da tutti i programmi a schermo
+      *-----------------------------------------------------------------
+       77  az-personal                  pic x(08).
+           88  az-personal-std          value spaces.
+       77  az-cli-pot                   pic x(01).
+       77  az-main-mag                  pic x(03).
