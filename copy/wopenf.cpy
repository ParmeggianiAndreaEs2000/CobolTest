@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      * WOPENF.CPY - stato generico di ritorno delle operazioni sui
+      * file, usato da tutte le routine generate di accesso (rd-,
+      * rwr-, rdnxt-, st-) copiate dai copy-member <file>.kNN
+      *-----------------------------------------------------------------
+       77  statusfi                  pic x(02).
+           88  w-verbo-ok            value "00".
+           88  w-verbo-invalido      value "10" thru "99".
+           88  w-fine-file           value "FF".
+       77  fl-esc-agg                pic x(01).
+      *
+       78  k-verbo-invalido          value "10".
