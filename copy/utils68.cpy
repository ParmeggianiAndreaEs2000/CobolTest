@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * UTILS68.CPY - area di colloquio con la finestra di selezione
+      * magazzino (COGS68)
+      *-----------------------------------------------------------------
+       01  util-s68.
+           02  s68-fun                   pic x(08).
+           02  s68-fun-des               pic x(60).
+           02  s68-i-mag                 pic x(03).
