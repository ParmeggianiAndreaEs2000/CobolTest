@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * UTILIMPPREDF.CPY - area di colloquio con la gestione dei filtri
+      * di ricerca memorizzati ("impostazioni predefinite")
+      *-----------------------------------------------------------------
+       01  util-imppredf.
+           02  imppredf-ope              pic x(15).
+           02  imppredf-prg              pic x(08).
+           02  imppredf-oper             pic 9(05).
+           02  imppredf-esito            pic x(01).
