@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      * UTILCOGQS6.CPY - area di colloquio con il programma COGQS6
+      * (generazione movimento di controllo qualita' da riga transito)
+      *-----------------------------------------------------------------
+       01  util-cogqs6.
+           02  cogqs6-ope                pic x(20).
+           02  cogqs6-caller             pic x(08).
+           02  cogqs6-called             pic x(08).
+           02  cogqs6-i-doc-tip          pic x(01).
+           02  cogqs6-i-doc-key          pic x(29).
+           02  cogqs6-i-new-stato        pic x(02).
+           02  cogqs6-i-fl-clock         pic x(01).
+           02  cogqs6-o-esito            pic x(01).
+           02  cogqs6-o-msg              pic x(120).
