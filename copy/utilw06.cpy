@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      * UTILW06.CPY - area di colloquio standard per l'invocazione
+      * della finestra di ricerca anagrafica (WIN058) da un programma
+      * chiamante
+      *-----------------------------------------------------------------
+       01  util-w06.
+           02  w06-in-tipo              pic x(01).
+           02  w06-in-str               pic x(40).
+           02  w06-out                  pic 9(06).
+           02  w06-out-x-1              pic x(01).
+           02  w06-out-x-2              pic x(01).
+           02  w06-out-x-3              pic x(01).
+       01  util-w06-dati-aggiuntivi.
+           02  w06-o-dst                pic 9(06).
