@@ -0,0 +1,100 @@
+      *-----------------------------------------------------------------
+      * COGQ54.FD - record dei file utilizzati dal programma
+      *-----------------------------------------------------------------
+       fd  clcmovdc
+           label record standard.
+       01  mdc-rec.
+           02  mdc-doc-chiave.
+               03  mdc-doc-tip           pic x(01).
+               03  mdc-doc-key           pic x(29).
+           02  mdc-stato-controllo       pic x(02).
+           02  mdc-stato-versa           pic x(01).
+           02  mdc-di-data               pic 9(08).
+           02  mdc-data-cns              pic 9(08).
+           02  mdc-qta-dec               pic s9(07)v999 comp-3.
+           02  mdc-qta-ok                pic s9(07)v999 comp-3.
+           02  mdc-qta-ko                pic s9(07)v999 comp-3.
+           02  mdc-qta-nc                pic s9(07)v999 comp-3.
+           02  mdc-linked-doc-tip        pic x(01).
+           02  mdc-linked-doc-key        pic x(29).
+           02  mdc-note                  pic x(60).
+      * Chiave alternativa 3: data controllo + stato, per evitare la
+      * scansione completa del file in z-grid-det-crea-transito
+           02  mdc-chia3.
+               03  mdc-chia3-data        pic 9(08).
+               03  mdc-chia3-stato       pic x(02).
+      *
+       fd  t-grid-det
+           label record standard.
+       01  t-gor-r-rec.
+           02  t-gor-r-prog              pic 9(06).
+           02  t-gor-r-doc-tip           pic x(01).
+           02  t-gor-r-doc-key           pic x(29).
+           02  t-gor-r-stato-cnt         pic x(02).
+           02  t-gor-r-qta-dec           pic s9(07)v999 comp-3.
+           02  t-gor-r-qta-ok            pic s9(07)v999 comp-3.
+           02  t-gor-r-qta-ko            pic s9(07)v999 comp-3.
+           02  t-gor-r-qta-nc            pic s9(07)v999 comp-3.
+           02  t-gor-r-data              pic 9(08).
+           02  t-gor-r-fl-ela            pic x(01).
+           02  t-gor-r-lnk-doc-tip       pic x(01).
+           02  t-gor-r-lnk-doc-key       pic x(29).
+           02  t-gor-r-lnk-doc-key-ed    pic x(40).
+           02  t-gor-r-note              pic x(60).
+           02  t-gor-r-data-cns          pic 9(08).
+           02  t-gor-r-data-cns-ed       pic x(10).
+           02  t-gor-r-gg-cns            pic s9(06).
+           02  t-gor-r-mer-cm            pic x(09).
+           02  t-gor-r-lotto             pic x(30).
+           02  t-gor-r-riga-mod          pic x(01).
+      * "S" se qta-ok+qta-ko+qta-nc non quadra con qta-dec
+           02  t-gor-r-fl-quadra         pic x(01).
+      *
+       fd  cogmomag
+           label record standard.
+       01  mag-rec.
+           02  mag-chiap.
+               03  mag-mag               pic x(01).
+               03  mag-ann                pic 9(04).
+               03  mag-tip                pic x(01).
+               03  mag-num                pic 9(06).
+               03  mag-rig                pic 9(04).
+           02  mag-chiave           redefines mag-chiap  pic x(16).
+           02  mag-mag1                  pic x(03).
+           02  mag-merce3                pic x(09).
+           02  filler                    pic x(40).
+       01  mag-recz redefines mag-rec    pic x(68).
+      *
+       fd  cogmerlt
+           label record standard.
+       01  mlt-rec.
+           02  mlt-chiave.
+               03  mlt-merce             pic x(09).
+               03  mlt-mag               pic x(03).
+               03  mlt-prog              pic 9(06).
+           02  mlt-lotto                 pic x(30).
+           02  filler                    pic x(40).
+      *
+       fd  coglavor
+           label record standard.
+       01  cla-rec.
+           02  cla-chiave.
+               03  cla-anno              pic 9(04).
+               03  cla-numero            pic 9(08).
+           02  cla-merce                 pic x(09).
+           02  filler                    pic x(40).
+      *
+       fd  cogq54l
+           label record standard.
+       01  log-rec.
+           02  log-chiave.
+               03  log-data              pic 9(08).
+               03  log-ora               pic 9(08).
+               03  log-oper              pic 9(05).
+               03  log-seq               pic 9(03).
+           02  log-doc-tip               pic x(01).
+           02  log-doc-key               pic x(29).
+           02  log-note-old              pic x(60).
+           02  log-note-new              pic x(60).
+           02  log-data-cns-old          pic 9(08).
+           02  log-data-cns-new          pic 9(08).
