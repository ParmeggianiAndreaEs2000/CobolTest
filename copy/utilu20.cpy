@@ -0,0 +1,5 @@
+      *-----------------------------------------------------------------
+      * UTILU20.CPY - area di colloquio con la finestra di ricerca
+      * generica U20
+      *-----------------------------------------------------------------
+       01  util-u20                      pic x(60).
