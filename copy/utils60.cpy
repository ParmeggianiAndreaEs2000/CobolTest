@@ -0,0 +1,5 @@
+      *-----------------------------------------------------------------
+      * UTILS60.CPY - area di colloquio con la finestra di selezione
+      * valori da lista (COGS60)
+      *-----------------------------------------------------------------
+       01  util-s60                      pic x(60).
