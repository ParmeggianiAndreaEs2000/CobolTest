@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * UTILCOGSA1.CPY - area di colloquio con la finestra di ricerca
+      * generica anagrafiche/destinazioni (COGSA1)
+      *-----------------------------------------------------------------
+       01  util-cogsa1.
+           02  cogsa1-ope               pic x(01).
+           02  cogsa1-pnt               pic 9(02) comp-4.
+           02  cogsa1-filtro occurs 5.
+               03  cogsa1-dove          pic x(01).
+               03  cogsa1-i-des         pic x(40).
+           02  cogsa1-fl-log-msg        pic x(01).
+           02  cogsa1-cfg-upper         pic x(01).
+           02  cogsa1-filter-rif-a-tip  pic x(01).
+           02  cogsa1-esito             pic x(01).
+           02  cogsa1-nf-trs            pic x(70).
