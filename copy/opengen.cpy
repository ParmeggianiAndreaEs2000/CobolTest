@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * OPENGEN.CPY - lettura dei dati di base (azienda) comuni a tutti
+      * i programmi a schermo; l'apertura dei file specifici di ogni
+      * programma resta nel rispettivo copy-member .prc
+      *-----------------------------------------------------------------
+       rd-azi.
+           initialize util-s65
+           call "COGAZI"              using stringhe util-s65
+           .
