@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * UTILX47.CPY - area di colloquio con il programma COGX47
+      * (selezione anagrafica da lista ridotta)
+      *-----------------------------------------------------------------
+       01  util-x47.
+           02  x47-called               pic x(20).
+           02  x47-caller               pic x(08).
+           02  x47-ana-tipo             pic x(01).
+           02  x47-ana-cod              pic 9(06).
