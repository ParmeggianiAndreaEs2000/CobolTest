@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * UTILXTAPI.CPY - area di colloquio con XTAPI01 (integrazione
+      * telefonica / centralino)
+      *-----------------------------------------------------------------
+       01  x-tp-link.
+           02  xtl-ope                  pic x(15).
+           02  xtl-numero               pic x(20).
+           02  xtl-ret-cod              pic x(02).
