@@ -0,0 +1,88 @@
+      *-----------------------------------------------------------------
+      * WGRAVE.CPY - gestione generica dei tasti funzione (working-
+      * storage). Copiata in working-storage da tutti i programmi a
+      * schermo della procedura "screens".
+      *-----------------------------------------------------------------
+       78  k-f1                      value 1.
+       78  k-f2                      value 2.
+       78  k-f3                      value 3.
+       78  k-f4                      value 4.
+       78  k-f5                      value 5.
+       78  k-f6                      value 6.
+       78  k-f7                      value 7.
+       78  k-f8                      value 8.
+       78  k-f9                      value 9.
+       78  k-sf4                     value 14.
+       78  k-sf5                     value 15.
+       78  k-sf6                     value 16.
+       78  k-sf7                     value 17.
+       78  k-sf8                     value 18.
+       78  k-ctrl-a                  value 21.
+       78  k-ctrl-f                  value 22.
+       78  k-ctrl-s                  value 23.
+       78  k-invio                   value 24.
+       78  k-pg-up                   value 25.
+       78  k-pg-dwn                  value 26.
+       78  k-wesc                    value 99.
+       78  k-fun-wesc                value 99.
+       78  k-fun-invio               value 24.
+       78  k-fun-ctrl-f              value 22.
+       78  k-fun-ctrl-s              value 23.
+       78  k-no                      value "N".
+       78  k-yes                     value "S".
+       78  k-fine-file               value "FF".
+       78  k-verbo-ok                value "00".
+       78  k-newline                 value x"0D0A".
+      *
+       77  funzio                    pic s9(04) comp.
+           88  f1                    value 1.
+           88  f2                    value 2.
+           88  f3                    value 3.
+           88  f4                    value 4.
+           88  f5                    value 5.
+           88  f6                    value 6.
+           88  f7                    value 7.
+           88  f8                    value 8.
+           88  f9                    value 9.
+           88  s-f4                  value 14.
+           88  s-f5                  value 15.
+           88  s-f6                  value 16.
+           88  s-f7                  value 17.
+           88  s-f8                  value 18.
+           88  ctrl-a                value 21.
+           88  ctrl-f                value 22.
+           88  ctrl-s                value 23.
+           88  invio                 value 24.
+           88  pg-up                 value 25.
+           88  pg-dwn                value 26.
+           88  wesc                  value 99.
+      *
+       77  w-presenza-f1-configura      pic x(01).
+       77  w-presenza-f3-conferma       pic x(01).
+       77  w-presenza-f3-aggiorna       pic x(01).
+       77  w-presenza-f5-ricerche       pic x(01).
+       77  w-presenza-f6-scheda         pic x(01).
+       77  w-presenza-f8-calendario     pic x(01).
+       77  w-presenza-sf4-griglia       pic x(01).
+       77  w-presenza-sf5-esporta-excel pic x(01).
+       77  w-presenza-sf7-contatti      pic x(01).
+       77  w-presenza-cta-aggiungi      pic x(01).
+       77  w-presenza-invio-seleziona   pic x(01).
+      *
+       77  w-push-button-custom         pic x(01).
+       77  w-pbc-idx-handle             pic 9(02).
+       77  w-pbc-idx                    pic 9(02).
+       77  w-pbc-bitmap-number          pic 9(02).
+       77  w-pbc-exception              pic s9(04) comp.
+       01  w-pbc-title                  pic x(60).
+       01  w-pbc-bitmap-files.
+           02 w-pbc-bitmap-file occurs 10 pic x(20).
+       01  w-pbc-visibili.
+           02 w-pbc-visible    occurs 10 pic 9(01).
+      *
+       77  x-f3-ok                      pic x(01).
+       77  x-f3-ok-parziale             pic x(01).
+       01  x-f3-msg                     pic x(120).
+       77  x-spostamento-mouse          pic x(01).
+      *
+       77  ctrl-abil                    pic x(01).
