@@ -0,0 +1,4 @@
+      *-----------------------------------------------------------------
+      * UTILPGGR.CPY - riservato ad aree di colloquio aggiuntive con
+      * GRIDADMN specifiche di WIN058; non ne servono di ulteriori
+      *-----------------------------------------------------------------
