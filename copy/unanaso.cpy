@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      * UNANASO.CPY - record del file anagrafica soggetti unificata
+      *-----------------------------------------------------------------
+       01  anas-rec.
+           02  anas-chia.
+               03  anas-tipo             pic x(01).
+               03  anas-cod              pic 9(05).
+           02  anas-dadimis              pic 9(08).
+           02  anas-dadimisn redefines anas-dadimis
+                                         pic 9(08) comp-4.
+           02  anas-r-dadimis redefines anas-dadimis.
+               03  anas-aadimis          pic 9(04).
+               03  anas-mmdimis          pic 9(02).
+               03  anas-ggdimis          pic 9(02).
