@@ -0,0 +1,5 @@
+      *-----------------------------------------------------------------
+      * UTILS95.CPY - area di colloquio con la finestra di selezione
+      * generica si/no (COGS95), usata per i flag di filtro a video
+      *-----------------------------------------------------------------
+       01  util-s95                      pic x(60).
