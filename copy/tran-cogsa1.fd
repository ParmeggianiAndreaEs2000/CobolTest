@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * TRAN-COGSA1.FD - file di transito con i risultati della
+      * ricerca generica anagrafiche/destinazioni (COGSA1)
+      *-----------------------------------------------------------------
+           select tran-cogsa1 assign to random nf-trs-cogsa1-name
+               organization         is indexed
+               access               is dynamic
+               record key           is trs-cogsa1-chia1
+               file status          is statusfi.
