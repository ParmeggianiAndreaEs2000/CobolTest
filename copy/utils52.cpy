@@ -0,0 +1,5 @@
+      *-----------------------------------------------------------------
+      * UTILS52.CPY - area di colloquio con la finestra di selezione
+      * data da calendario (COGS52)
+      *-----------------------------------------------------------------
+       01  util-s52                      pic x(60).
