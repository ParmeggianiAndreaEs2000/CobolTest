@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------------
+      * UTILBRWS.CPY - area di colloquio con il sottoprogramma BROWSER
+      *-----------------------------------------------------------------
+       01  util-brws.
+           02  brws-ope                 pic x(15).
+           02  brws-url                 pic x(120).
