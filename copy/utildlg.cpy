@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * UTILDLG.CPY - area di colloquio con il programma generico
+      * DIALOGS (finestra di dialogo con tasti funzione a scelta)
+      *-----------------------------------------------------------------
+       01  util-dlg.
+           02  dlg-tit                  pic x(60).
+           02  dlg-msg                  pic x(240).
+           02  dlg-pnt                  pic 9(02) comp-4.
+           02  dlg-ope-tasti occurs 8.
+               03  dlg-ope-fun-value    pic s9(04) comp.
+               03  dlg-ope-fun          pic x(10).
+               03  dlg-ope-text         pic x(30).
+           02  dlg-exception            pic s9(04) comp.
