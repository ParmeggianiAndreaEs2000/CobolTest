@@ -0,0 +1,272 @@
+      *-----------------------------------------------------------------
+      * WIN058.PRC - paragrafi generati dalla "screens" per la gestione
+      * dei file e delle tabelle generiche usate dalla finestra di
+      * ricerca clienti/fornitori/destinazioni
+      *-----------------------------------------------------------------
+       open-files.
+           open i-o cogtrans
+           open input unanaso cogdesti cogtabel coggeana cogappog
+                       cogstana cogracan coganapp cogcndcf
+           .
+       open-files-s.
+           open i-o tran-cogsa1
+           .
+       z-99-init-program.
+           continue.
+      *
+       z-99-exit-program.
+           continue.
+      *
+       z-close-files.
+           close cogtrans unanaso cogdesti cogtabel coggeana cogappog
+                 cogstana cogracan coganapp cogcndcf
+           .
+       z-close-files-s.
+           close tran-cogsa1
+           .
+      *-----------------------------------------------------------------
+      * Lettura delle tabelle generiche di appoggio
+      *-----------------------------------------------------------------
+       rd-unanaso.
+           read unanaso
+              invalid key
+                 move k-verbo-invalido     to statusfi
+           end-read
+           .
+       rd-cogdesti.
+           read cogdesti
+              invalid key
+                 move k-verbo-invalido     to statusfi
+           end-read
+           .
+       rd-cogtabel.
+           read cogtabel
+              invalid key
+                 move k-verbo-invalido     to statusfi
+           end-read
+           .
+       rd-coggeana.
+           read coggeana
+              invalid key
+                 move k-verbo-invalido     to statusfi
+           end-read
+           .
+       rd-cogappog.
+           read cogappog
+              invalid key
+                 move k-verbo-invalido     to statusfi
+           end-read
+           .
+       rd-cogstana.
+           read cogstana
+              invalid key
+                 move k-verbo-invalido     to statusfi
+           end-read
+           .
+       rd-cogracan.
+           read cogracan
+              invalid key
+                 move k-verbo-invalido     to statusfi
+           end-read
+           .
+       rd-coganapp.
+           read coganapp
+              invalid key
+                 move k-verbo-invalido     to statusfi
+           end-read
+           .
+       rd-cogcndcf.
+           read cogcndcf
+              invalid key
+                 move k-verbo-invalido     to statusfi
+           end-read
+           .
+       wr-cogtrans.
+           write trs-rec
+              invalid key
+                 move k-verbo-invalido     to statusfi
+           end-write
+           .
+      *-----------------------------------------------------------------
+      * Caricamento testi di maschera (in teoria da x-carica-lingua,
+      * qui i testi sono gia' valorizzati in working-storage)
+      *-----------------------------------------------------------------
+       x-set-m-win058-2-1-id.
+           continue.
+      *
+       x-set-m-win058-3-1-id.
+           continue.
+      *
+       x-set-m-win058-4-1-id.
+           continue.
+      *
+       x-set-m-win058-5-1-id.
+           continue.
+      *
+       x-set-m-win058-6-1-id.
+           continue.
+      *
+       x-set-m-win058-7-1-id.
+           continue.
+      *
+       x-set-m-win058-8-1-id.
+           continue.
+      *
+       x-set-m-win058-9-1-id.
+           continue.
+      *
+       x-set-m-win058-10-1-id.
+           continue.
+      *
+       x-set-m-win058-11-1-id.
+           continue.
+      *
+       x-set-m-win058-12-1-id.
+           continue.
+      *-----------------------------------------------------------------
+      * Apertura dinamica del file di transito dei risultati COGSA1
+      *-----------------------------------------------------------------
+       open-tran-cogsa1.
+           if fl-opr = "I"
+              open input tran-cogsa1
+           else
+              open i-o tran-cogsa1
+           end-if
+           .
+      *-----------------------------------------------------------------
+      * Attivazione/disattivazione dei tasti funzione fissi
+      *-----------------------------------------------------------------
+       x-attiva-f1-configura.
+           move 1                        to w-presenza-f1-configura
+           .
+       x-disattiva-f1-configura.
+           move 0                        to w-presenza-f1-configura
+           .
+       x-attiva-f5-ricerche.
+           move 1                        to w-presenza-f5-ricerche
+           .
+       x-disattiva-f5-ricerche.
+           move 0                        to w-presenza-f5-ricerche
+           .
+       x-attiva-f6-scheda.
+           move 1                        to w-presenza-f6-scheda
+           .
+       x-disattiva-f6-scheda.
+           move 0                        to w-presenza-f6-scheda
+           .
+       x-attiva-invio-seleziona.
+           move 1                        to w-presenza-invio-seleziona
+           .
+       x-disattiva-invio-seleziona.
+           move 0                        to w-presenza-invio-seleziona
+           .
+       x-attiva-sf4-griglia.
+           move 1                        to w-presenza-sf4-griglia
+           .
+       x-disattiva-sf4-griglia.
+           move 0                        to w-presenza-sf4-griglia
+           .
+       x-attiva-sf5-esporta-excel.
+           move 1                        to w-presenza-sf5-esporta-excel
+           .
+       x-disattiva-sf5-esporta-excel.
+           move 0                        to w-presenza-sf5-esporta-excel
+           .
+       x-attiva-sf7-contatti.
+           move 1                        to w-presenza-sf7-contatti
+           .
+       x-disattiva-sf7-contatti.
+           move 0                        to w-presenza-sf7-contatti
+           .
+       x-attiva-pbc.
+           move 1                        to w-pbc-visible (w-pbc-idx)
+           .
+       x-disattiva-pbc.
+           move 0                        to w-pbc-visible (w-pbc-idx)
+           .
+      *-----------------------------------------------------------------
+      * Griglia risultati: accettazione evento, scorrimento pagine,
+      * esportazione, ridimensionamento
+      *-----------------------------------------------------------------
+       z-99-accept-paged-grid.
+           accept e-tm-tab
+           .
+       z-ntf-resized-on-grid-paged.
+           continue.
+      *
+       pg-after-pg-up.
+           continue.
+      *
+       pg-after-pg-dwn.
+           continue.
+      *
+       z-esporta-paged-grid.
+           continue.
+      *
+       z-cambia-controlli.
+           continue.
+      *-----------------------------------------------------------------
+      * Caricamento combo/list-box di maschera
+      *-----------------------------------------------------------------
+       z-costruisci-s60.
+           continue.
+      *
+       z-carica-s52.
+           continue.
+      *
+       z-carica-s68.
+           continue.
+      *
+       z-carica-s93.
+           continue.
+      *
+       z-carica-s95.
+           continue.
+      *
+       z-carica-u10.
+           continue.
+      *-----------------------------------------------------------------
+      * Cambio dei flag di filtro "si/no" sulla maschera
+      *-----------------------------------------------------------------
+       z-s95-tm-no-canc.
+           continue.
+      *
+       z-s95-tm-fl-cli-for.
+           continue.
+      *
+       z-s95-tm-fl-contatti.
+           continue.
+      *
+       z-s95-tm-fl-destinazioni.
+           continue.
+      *
+      * Scelta del criterio di ricerca stringhe (nome / indirizzo e
+      * localita' / tutti) usato da z-cogsa1-ricerca
+       z-s95-tm-dove-ricerca.
+           continue.
+      *
+      * Filtro sul codice agente (rd-controlli-fill / trs-age-cod)
+       z-s95-tm-age-cod.
+           continue.
+      *
+      * Intervallo di data cancellazione per lo storico cancellati
+       z-s95-tm-data-canc-da.
+           continue.
+      *
+       z-s95-tm-data-canc-a.
+           continue.
+      *-----------------------------------------------------------------
+      * Accesso al file delle destinazioni
+      *-----------------------------------------------------------------
+       rdnxt-cogdesti.
+           read cogdesti next record
+              at end
+                 move k-fine-file          to statusfi
+           end-read
+           .
+       st-cogdesti-notmin.
+           start cogdesti key not less than dst-id
+              invalid key
+                 move k-verbo-invalido     to statusfi
+           end-start
+           .
