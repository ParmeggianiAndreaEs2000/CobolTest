@@ -0,0 +1,118 @@
+      *-----------------------------------------------------------------
+      * WIN058.FD - record dei file specifici del programma, oltre a
+      * quelli dichiarati in linea in and.cbl (cogtrans) e nei
+      * copy-member condivisi (feurtab, tran-cogsa1, unanaso)
+      *-----------------------------------------------------------------
+       fd  cogdesti
+           label record standard.
+       01  dst-rec.
+           02  dst-id.
+               03  dst-id-tip            pic x(01).
+               03  dst-id-cod            pic 9(04).
+           02  dst-ana.
+               03  dst-ana-tip           pic x(01).
+               03  dst-ana-cod           pic 9(05).
+           02  dst-idx                   pic 9(04).
+           02  dst-tip                   pic x(01).
+           02  dst-rag-soc               pic x(40).
+           02  dst-ind                   pic x(40).
+           02  dst-loca                  pic x(30).
+           02  dst-prov                  pic x(02).
+           02  dst-cap                   pic x(08).
+           02  dst-cap-alfa              pic x(08).
+           02  dst-fl-canc               pic x(01).
+           02  dst-fl-default            pic x(01).
+      *
+       fd  cogtabel
+           label record standard.
+       01  euta-rec.
+           02  euta-chia.
+               03  euta-tipo             pic 9(02).
+               03  euta-cfg-arg          pic x(04).
+               03  euta-cfg-key          pic x(10).
+               03  euta-cod              pic x(05).
+           02  euta-descr                pic x(40).
+           02  euta-c008-rif             pic x(01).
+           02  euta-c010.
+               03  euta-c010-n-len       pic 9(02).
+               03  euta-c010-n-del       pic 9(02).
+               03  euta-c010-ele occurs 20.
+                   04  euta-c010-len     pic 9(02).
+                   04  euta-c010-d-tip   pic x(01).
+                   04  euta-c010-d-pic   pic x(10).
+      *
+       fd  coggeana
+           label record standard.
+       01  ana-rec.
+           02  ana-chia.
+               03  ana-tipo              pic x(01).
+               03  ana-cod               pic 9(05).
+           02  ana-val                   pic x(01).
+           02  ana-nome                  pic x(40).
+           02  ana-nome2                 pic x(40).
+           02  ana-ind                   pic x(50).
+           02  ana-loca                  pic x(40).
+           02  ana-prov                  pic x(02).
+           02  ana-cap                   pic x(07).
+           02  ana-agente                pic 9(05).
+           02  ana-padre                 pic 9(05).
+           02  ana-piva                  pic 9(11).
+           02  ana-cofi                  pic x(16).
+           02  ana-email                 pic x(80).
+           02  ana-tipo-cli              pic x(01).
+           02  ana-cod-rif               pic x(10).
+           02  ana-data-canc             pic 9(08).
+      *
+       fd  cogappog
+           label record standard.
+       01  app-rec.
+           02  app-chia.
+               03  app-tipo              pic x(01).
+               03  app-cod               pic 9(05).
+           02  app-tel                   pic x(15).
+           02  app-fax                   pic x(15).
+           02  app-tip-stt               pic x(04).
+           02  app-r-cod-iban.
+               03  app-iban-st           pic x(02).
+               03  app-iban-cin-e        pic x(02).
+               03  app-iban-cin-it       pic x(01).
+               03  app-abi               pic x(05).
+               03  app-cab               pic x(05).
+               03  app-c-corr            pic x(12).
+      *
+       fd  cogstana
+           label record standard.
+       01  stan-rec.
+           02  stan-paro1                pic x(09).
+           02  stan-prog1                pic 9(08).
+           02  stan-ulti                 pic 9(08) comp-4.
+           02  stan-tabe occurs 40
+                          indexed by stan-ind
+                                     pic 9(08) comp-4.
+      *
+       fd  cogracan
+           label record standard.
+       01  ran-rec.
+           02  ran-nume                  pic 9(08) comp-4.
+           02  ran-tipo                  pic x(01).
+           02  ran-ana                   pic 9(05).
+      *
+       fd  coganapp
+           label record standard.
+       01  aap-rec.
+           02  aap-chia.
+               03  aap-ana-tip           pic x(01).
+               03  aap-ana-cod           pic 9(05).
+           02  aap-cap                   pic x(07).
+           02  aap-loca                  pic x(40).
+           02  aap-old-cod               pic 9(06).
+      *
+       fd  cogcndcf
+           label record standard.
+       01  cnd-rec.
+           02  cnd-chia.
+               03  cnd-cod               pic 9(05).
+               03  cnd-cnd               pic x(02).
+               03  cnd-key               pic x(01).
+           02  cnd-tip                   pic x(01).
+           02  cnd-dati                  pic x(40).
