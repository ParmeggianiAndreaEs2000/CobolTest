@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * UTILGDAD.CPY - area di colloquio con il sottoprogramma
+      * GRIDADMN (gestore generico griglie a video)
+      *-----------------------------------------------------------------
+       01  util-gdad.
+           02  gdad-ope                 pic x(15).
+           02  gdad-prg                 pic x(08).
+           02  gdad-prg-des             pic x(60).
+           02  gdad-frm                 pic 9(02) comp-4.
+           02  gdad-ctrl-id             pic s9(04) comp.
+           02  gdad-color               pic 9(02) comp-4.
+       01  gdad-custom.
+           02  gdad-cst-vis             pic x(01) occurs 40.
+       01  gdad-hidden-data             pic x(01).
+       01  gdad-record                  pic x(2000).
