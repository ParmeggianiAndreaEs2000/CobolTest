@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * UTILE08R.CPY - area di colloquio con il programma COGE08R
+      * (proposta nuovo codice anagrafico)
+      *-----------------------------------------------------------------
+       01  util-e08r.
+           02  e08r-i-tip               pic x(01).
+           02  e08r-o-num               pic 9(06).
+           02  e08r-exception           pic s9(04) comp.
