@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------------
+      * WINMSG.CPY - gestione generica dei messaggi a video (box di
+      * informazione/errore/conferma) e caricamento lingua
+      *-----------------------------------------------------------------
+       box-msg.
+           display wb-msg.
+      *
+       vbx-msg.
+           display wb-msg.
+      *
+       vbx-msg-error.
+           display wb-msg.
+      *
+       vbx-msg-info.
+           display wb-msg.
+      *
+       acc-conf-custom.
+           display wb-msg
+           .
+      *
+       x-carica-lingua.
+           continue.
