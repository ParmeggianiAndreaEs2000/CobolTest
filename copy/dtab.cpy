@@ -0,0 +1,4 @@
+      *-----------------------------------------------------------------
+      * DTAB.CPY - riservato a tabelle dati aggiuntive specifiche di
+      * WIN058; non ne servono di ulteriori
+      *-----------------------------------------------------------------
