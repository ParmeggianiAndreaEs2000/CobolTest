@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------------
+      * WCONT.CPY - area di colloquio generica passata come primo
+      * parametro a tutte le finestre e sottoprogrammi (contenitore di
+      * stringhe generico)
+      *-----------------------------------------------------------------
+       01  stringhe                     pic x(240).
