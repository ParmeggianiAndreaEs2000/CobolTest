@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * STATO.CPY - gestione dell'orologio e della barra di stato,
+      * comune a tutti i programmi a schermo
+      *-----------------------------------------------------------------
+       clock-msg.
+           continue.
+      *
+       rem-clk.
+           continue.
+      *
+       view-clk.
+           continue.
+      *
+       x-status-bar-init.
+           continue.
