@@ -92,12 +92,16 @@
       *
            02 trs-selezione              pic x(01).
            02 trs-dst-canc               pic x(01).
+           02 trs-data-canc              pic 9(08).
       *
        copy "tran-cogsa1.cpy".
       *
        working-storage section.
        copy "win058.wrk".
+       copy "win058.msg".
        copy "k-personal.cpy".
+       copy "utils65.cpy".
+       copy "utils95.cpy".
       *******************************************************************
       * Numero massimo di elementi della griglia, supponendo che sia    *
       * massimizzata                                                    *
@@ -232,6 +236,13 @@
       *
        01 tab-maschera.
          02 tm-no-canc                  pic x(01).
+      * Criterio di ricerca stringhe usato da z-cogsa1-ricerca
+         02 tm-dove-ricerca             pic x(01).
+         02 tm-age-cod                  pic 9(05).
+      * Intervallo di data cancellazione per lo storico dei cancellati
+      * (attivo solo con tm-no-canc = "N", cioe' cancellati inclusi)
+         02 tm-data-canc-da             pic 9(08).
+         02 tm-data-canc-a              pic 9(08).
          02 tm-fl-cli-for               pic x(01).
          02 tm-fl-contatti              pic x(01).
          02 tm-fl-destinazioni          pic x(01).
@@ -291,6 +302,7 @@
                05 tm-r-selezione .
                   07 tm-r-selez1        pic x(01).
                   07 tm-r-selez2        pic x(11).
+               05 tm-r-data-canc        pic 9(08).
       *
        01 tab-mas-cfg.
          02 tm-cfg-upper                pic x(01).
@@ -358,6 +370,9 @@
        copy "utilf61.cpy".
        copy "utildlg.cpy".
        copy "utilgesstr.cpy".
+       copy "utilcoso16r.cpy".
+      *
+       78 k-coso16-giorni-preavviso     value 30.
       *
        linkage section.
        copy "wcont.cpy".
@@ -541,6 +556,10 @@
            move "S"                      to tm-fl-cli-for
            move tm-cfg-ricerca-strif     to tm-fl-contatti
            move tm-cfg-destinazioni      to tm-fl-destinazioni
+           move k-dove-nome              to tm-dove-ricerca
+           move zero                     to tm-age-cod
+           move zero                     to tm-data-canc-da
+           move zero                     to tm-data-canc-a
 
            perform z-carica-controlli
            perform z-costruisci-grid
@@ -592,12 +611,20 @@
 
               if f7 and
                  (tm-no-canc = k-yes)
+                  move tm-dove-ricerca          to w-sv-tm-dove-ricerca
+                  move tm-age-cod               to w-sv-tm-age-cod
+                  move tm-data-canc-da          to w-sv-tm-data-canc-da
+                  move tm-data-canc-a           to w-sv-tm-data-canc-a
                   move zero                     to n-m
                   initialize tab-maschera
                   move "N"              to tm-no-canc
                   move "S"                      to tm-fl-cli-for
                   move tm-cfg-ricerca-strif     to tm-fl-contatti
                   move tm-cfg-destinazioni      to tm-fl-destinazioni
+                  move w-sv-tm-dove-ricerca     to tm-dove-ricerca
+                  move w-sv-tm-age-cod          to tm-age-cod
+                  move w-sv-tm-data-canc-da     to tm-data-canc-da
+                  move w-sv-tm-data-canc-a      to tm-data-canc-a
                   perform z-carica-controlli
                   move 1                        to i
                   display s-mm-1
@@ -817,6 +844,16 @@
               cancel "COGG32"
            end-if
 
+           if ctrl-f and
+              w-caller = "COSO16"
+              initialize util-coso16r
+              move k-program-id              to coso16r-caller
+              move k-coso16-giorni-preavviso to coso16r-giorni-preavviso
+              call "COSO16R" using stringhe util-coso16r
+              cancel "COSO16R"
+              go to a-grid
+           end-if
+
            if f9 and
               fl-tapi = k-yes and
               tm-r-tel (i) not = spaces
@@ -957,6 +994,68 @@
            go to a-grid-ini
            .
       **---------------------------------------------------------------**
+      ** Cambio del criterio di ricerca stringhe (nome / indirizzo e
+      ** localita' / tutti): rilancia la ricerca con il nuovo criterio
+      **---------------------------------------------------------------**
+       a-tm-dove-ricerca.
+           initialize util-s95
+           perform z-s95-tm-dove-ricerca
+           if (wesc)
+              go to fine
+           end-if
+           if f-event
+              and (event-type = cmd-goto)
+              go to x-test-mouse
+           end-if
+           if tm-cfg-ricerca-strif = k-yes
+              perform z-cogsa1-ricerca
+           end-if
+           go to a-grid-ini
+           .
+      **---------------------------------------------------------------**
+      ** Cambio del filtro per codice agente
+      **---------------------------------------------------------------**
+       a-tm-age-cod.
+           initialize util-s95
+           perform z-s95-tm-age-cod
+           if (wesc)
+              go to fine
+           end-if
+           if f-event
+              and (event-type = cmd-goto)
+              go to x-test-mouse
+           end-if
+           go to a-grid-ini
+           .
+      **---------------------------------------------------------------**
+      ** Cambio dell'intervallo di data cancellazione per lo storico
+      ** dei cancellati (attivo solo con tm-no-canc = "N")
+      **---------------------------------------------------------------**
+       a-tm-data-canc-da.
+           initialize util-s95
+           perform z-s95-tm-data-canc-da
+           if (wesc)
+              go to fine
+           end-if
+           if f-event
+              and (event-type = cmd-goto)
+              go to x-test-mouse
+           end-if
+           go to a-grid-ini
+           .
+       a-tm-data-canc-a.
+           initialize util-s95
+           perform z-s95-tm-data-canc-a
+           if (wesc)
+              go to fine
+           end-if
+           if f-event
+              and (event-type = cmd-goto)
+              go to x-test-mouse
+           end-if
+           go to a-grid-ini
+           .
+      **---------------------------------------------------------------**
       ** Cambio la selezione "clienti forntori "
       **---------------------------------------------------------------**
        a-tm-fl-cli-for.
@@ -1029,7 +1128,14 @@
            initialize util-cogsa1
            move 'R'                to cogsa1-ope
            move 1                  to cogsa1-pnt
-           move k-dove-nome        to cogsa1-dove  (cogsa1-pnt)
+           evaluate tm-dove-ricerca
+              when k-dove-ana
+                 move k-dove-ana      to cogsa1-dove  (cogsa1-pnt)
+              when k-dove-tutti
+                 move k-dove-tutti    to cogsa1-dove  (cogsa1-pnt)
+              when other
+                 move k-dove-nome     to cogsa1-dove  (cogsa1-pnt)
+           end-evaluate
            move w06-in-str         to cogsa1-i-des (cogsa1-pnt)
            move k-no               to cogsa1-fl-log-msg
            move tm-cfg-upper       to cogsa1-cfg-upper
@@ -1113,6 +1219,14 @@
                  go to a-tm-fl-contatti
                when k-id-tm-fl-destinazioni
                  go to a-tm-fl-destinazioni
+               when k-id-tm-dove-ricerca
+                 go to a-tm-dove-ricerca
+               when k-id-tm-age-cod
+                 go to a-tm-age-cod
+               when k-id-tm-data-canc-da
+                 go to a-tm-data-canc-da
+               when k-id-tm-data-canc-a
+                 go to a-tm-data-canc-a
       *******************************************************************
       * Se sono su un altro campo escludo i casi precedenti             *
       *******************************************************************
@@ -1126,6 +1240,14 @@
                       go to a-tm-fl-contatti
                     when k-id-tm-fl-destinazioni
                       go to a-tm-fl-destinazioni
+                    when k-id-tm-dove-ricerca
+                      go to a-tm-dove-ricerca
+                    when k-id-tm-age-cod
+                      go to a-tm-age-cod
+                    when k-id-tm-data-canc-da
+                      go to a-tm-data-canc-da
+                    when k-id-tm-data-canc-a
+                      go to a-tm-data-canc-a
                     when k-id-grid
                        go to a-grid
                     when other
@@ -1502,6 +1624,29 @@
            if tm-fl-destinazioni = "N" and ( trs-selezione = "D")
                       move 'N'      to fl-fill
            end-if
+     **
+           if tm-age-cod not = zero and trs-age-cod not = tm-age-cod
+                      move 'N'      to fl-fill
+           end-if
+     **
+      * Storico cancellati: con tm-no-canc = "N" (cancellati inclusi)
+      * e un intervallo di data impostato, tengo solo i cancellati
+      * la cui data di cancellazione rientra nell'intervallo
+           if tm-no-canc = k-no and
+              (tm-data-canc-da not = zero or tm-data-canc-a not = zero)
+              if trs-val = spaces
+                 move 'N'      to fl-fill
+              else
+                 if tm-data-canc-da not = zero and
+                    trs-data-canc < tm-data-canc-da
+                    move 'N'      to fl-fill
+                 end-if
+                 if tm-data-canc-a not = zero and
+                    trs-data-canc > tm-data-canc-a
+                    move 'N'      to fl-fill
+                 end-if
+              end-if
+           end-if
       *
            if fl-fill = "S"
               add 1                      to n-m
@@ -1521,6 +1666,7 @@
            move trs-cod                  to tm-r-cod (nm)
            move trs-cod-padre            to tm-r-cod-padre (nm)
            move trs-val                  to tm-r-val (nm)
+           move trs-data-canc            to tm-r-data-canc (nm)
            move trs-desc                 to tm-r-desc (nm)
            move trs-desc2                to tm-r-desc2 (nm)
            move trs-indi                 to tm-r-indi (nm)
@@ -2196,6 +2342,7 @@
        fill-trs-sub-coggeana.
            move ana-cod                  to trs-cod
            move ana-val                  to trs-val
+           move ana-data-canc            to trs-data-canc
            move ana-nome                 to trs-desc
            move ana-nome2                to trs-desc2
            move ana-ind                  to trs-indi
