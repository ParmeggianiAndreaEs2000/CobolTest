@@ -0,0 +1,191 @@
+       identification division.
+       program-id.    cogq54b.
+       Author.        Andrea Parmeggiani - Eurosystem2000.
+
+      *-----------------------------------------------------------------
+      * Elaborazione notturna ritardi consegna
+      *-----------------------------------------------------------------
+      * Scandisce CLCMOVDC e segnala i movimenti non ancora chiusi
+      * (stato diverso da CC/CN) la cui data di consegna e' ormai
+      * superata, producendo un elenco a stampa e una segnalazione
+      * via posta elettronica all'ufficio competente.
+      * Programma derivato dal calcolo giorni-consegna di COGQ54
+      * (x-calcola-t-gor-r-gg-cns).
+      *-----------------------------------------------------------------
+      *
+       environment division.
+       configuration section.
+       source-computer. pc-sperry.
+       object-computer. pc-sperry.
+       special-names.
+           decimal-point is comma.
+      *
+       input-output section.
+       file-control.
+      *
+       copy "cogq54b.select".
+      *
+       data division.
+       file section.
+      *
+       copy "cogq54b.fd".
+      *
+       working-storage section.
+       copy "cogq54b.wrk".
+      *
+       copy "wopenf.cpy".
+       copy "wgrave.cpy".
+       copy "wcont.cpy".
+       copy "utilgesdate.cpy".
+       copy "utilpost.cpy".
+      *
+       01 datasis                       pic 9(08).
+      *
+       procedure division.
+       copy "cogq54b.decla".
+            .
+       io-error-rout. exit.
+       end declaratives.
+      *
+       main section.
+       apri.
+           accept datasis                from century-date
+           move 0                        to w-tot-ritardi
+           open input clcmovdc cogtabel
+           open output r-ritardi
+           perform z-leggi-rit-email
+           perform z-leggi-rit-tipo
+           .
+      *
+       elabora.
+           perform z-scansiona-clcmovdc
+           .
+      *
+       fine.
+           if w-tot-ritardi > 0
+              perform z-invia-notifica
+           end-if
+           close clcmovdc r-ritardi cogtabel
+           stop run
+           .
+
+      *-----------------------------------------------------------------
+      * Scansione completa di CLCMOVDC: per ogni movimento non ancora
+      * chiuso (stato diverso da CC/CN) calcolo i giorni di ritardo
+      * sulla consegna e, se in ritardo, lo scrivo nell'elenco
+      *-----------------------------------------------------------------
+       z-scansiona-clcmovdc.
+           move low-values               to mdc-doc-chiave
+           perform st-clcmovdc-notmin
+           if w-verbo-ok
+              perform with test before until w-fine-file
+                 perform rdnxt-clcmovdc
+                 if w-verbo-ok
+                    perform x-valuta-riga-clcmovdc
+                 end-if
+              end-perform
+           end-if
+           .
+
+       x-valuta-riga-clcmovdc.
+           if w-rit-tipo-filtro = "T" or mdc-doc-tip = w-rit-tipo-filtro
+              if mdc-stato-controllo <> k-stato-cc and
+                 mdc-stato-controllo <> k-stato-cn
+                 perform x-calcola-gg-cns
+                 if mdc-data-cns <> 0 and w-gg-cns < 0
+                    perform z-scrivi-riga-ritardo
+                 end-if
+              end-if
+           end-if
+           .
+
+      * Giorni da oggi alla data di consegna (negativo se superata):
+      * stesso calcolo di COGQ54 - x-calcola-t-gor-r-gg-cns
+       x-calcola-gg-cns.
+           if mdc-data-cns not numeric
+              move 0                     to mdc-data-cns
+           end-if
+           if mdc-data-cns = 0
+              move 0                     to w-gg-cns
+            else
+              initialize util-gesdate
+              move "DIFFERENZA-DATE"     to gesdate-ope
+              move mdc-data-cns          to gesdate-data-in
+              move datasis               to gesdate-data-cfr
+              call "GESDATE"          using stringhe util-gesdate
+              move gesdate-giorni        to w-gg-cns
+           end-if
+           .
+
+       z-scrivi-riga-ritardo.
+           add 1                         to w-tot-ritardi
+           initialize w-rit-riga
+           move mdc-doc-tip              to w-rit-doc-tip
+           move mdc-doc-key              to w-rit-doc-key
+           move mdc-stato-controllo      to w-rit-stato
+           string mdc-data-cns (7:2) "/"
+                  mdc-data-cns (5:2) "/"
+                  mdc-data-cns (1:4)
+               delimited size         into w-rit-data-cns-ed
+           move w-gg-cns                 to w-rit-gg-ritardo
+           move w-rit-riga               to r-rit-riga
+           write r-rit-riga
+           .
+
+      *-----------------------------------------------------------------
+      * Destinatario della notifica ritardi da tabella di configurazione
+      * generica (stesso uso di COGTABEL gia' fatto da WIN058)
+      *-----------------------------------------------------------------
+       z-leggi-rit-email.
+           initialize euta-rec
+           move 70                       to euta-tipo
+           move "RITC"                   to euta-cfg-arg
+           move "LOGIMAIL"               to euta-cfg-key
+           perform rd-cogtabel
+           if w-verbo-ok
+              move euta-descr            to w-rit-email
+            else
+              move k-rit-email-default   to w-rit-email
+           end-if
+           .
+
+      *-----------------------------------------------------------------
+      * Tipo documento da segnalare, da tabella di configurazione
+      * generica (stesso uso di COGTABEL del recapito qui sopra):
+      * rispecchia il filtro tm-tipo della griglia interattiva di
+      * COGQ54 (z-grid-det-crea-transito/z-grid-det-riempi-t-rec)
+      *-----------------------------------------------------------------
+       z-leggi-rit-tipo.
+           initialize euta-rec
+           move 70                       to euta-tipo
+           move "RITC"                   to euta-cfg-arg
+           move "DOCTIPO"                to euta-cfg-key
+           perform rd-cogtabel
+           if w-verbo-ok
+              move euta-descr (1:1)      to w-rit-tipo-filtro
+            else
+              move k-rit-tipo-default    to w-rit-tipo-filtro
+           end-if
+           .
+
+      *-----------------------------------------------------------------
+      * Avviso all'ufficio competente che l'elenco ritardi e' pronto
+      *-----------------------------------------------------------------
+       z-invia-notifica.
+           initialize util-posta
+           move w-rit-email              to posta-email
+           move "Solo preparazione"      to posta-percorso
+           call "POSTA" using stringhe util-posta
+           cancel "POSTA"
+           .
+
+       rd-cogtabel.
+           read cogtabel
+              invalid key
+                 move k-verbo-invalido     to statusfi
+           end-read
+           .
+
+       copy "clcmovdc.k02".
+      *
+       end program.
